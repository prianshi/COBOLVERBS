@@ -0,0 +1,241 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive maintenance/inquiry for VERBS1 operand
+      *          values. Lists the operand values a user keys in,
+      *          range-edits them, and appends an approved detail
+      *          record to VERBTRAN for the next VERBS1 batch run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERBSMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERBTRAN ASSIGN TO "VERBTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERBTRAN
+           RECORDING MODE IS F.
+       COPY VERBTRAN.
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-FILE-STATUS PIC XX.
+           88  WS-TRAN-FILE-FOUND           VALUE "00".
+           88  WS-TRAN-FILE-NOT-FOUND       VALUE "35".
+       01 WS-USER-ID PIC X(8).
+       01 WS-AUTHORIZED-SW PIC X VALUE "N".
+           88  WS-AUTHORIZED                VALUE "Y".
+       01 WS-VALID-USER-TABLE VALUE "OPER1   OPER2   SUPVSR1 ".
+           05  WS-VALID-USER OCCURS 3 TIMES PIC X(8).
+       01 WS-USER-SUB PIC 99.
+       01 WS-EDIT-OK-SW PIC X VALUE "N".
+           88  WS-EDIT-OK                   VALUE "Y".
+       01 WS-MORE-ENTRIES-SW PIC X VALUE "Y".
+           88  WS-MORE-ENTRIES              VALUE "Y".
+       01 WS-CONFIRM PIC X.
+       01 WS-ERROR-MESSAGE PIC X(40).
+       01 WS-TRAN-EOF-SW PIC X VALUE "N".
+           88  WS-TRAN-EOF                  VALUE "Y".
+       01 WS-CURRENT-TRAN-KEY PIC 9(6) VALUE ZERO.
+       01 WS-CURRENT-A PIC 999 VALUE ZERO.
+       01 WS-CURRENT-B PIC 999 VALUE ZERO.
+       01 WS-CURRENT-C PIC 999 VALUE ZERO.
+       01 WS-CURRENT-D PIC 999 VALUE ZERO.
+       01 WS-CURRENT-E PIC S9(7)V99 VALUE ZERO.
+       01 WS-CURRENT-H PIC S9(7)V99 VALUE ZERO.
+       01 WS-CURRENT-I PIC 99 VALUE ZERO.
+       01 WS-VSM-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-VSM-HASH-TOTAL PIC 9(9) VALUE ZERO.
+       SCREEN SECTION.
+       01  SCR-LOGON-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2  COL 10 VALUE "VERBS1 OPERAND MAINTENANCE".
+           05  LINE 4  COL 10 VALUE "USER ID:".
+           05  LINE 4  COL 19 PIC X(8) TO WS-USER-ID
+                   USING WS-USER-ID.
+           05  LINE 6  COL 10 PIC X(40) FROM WS-ERROR-MESSAGE
+                   HIGHLIGHT.
+       01  SCR-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2  COL 10 VALUE "VERBS1 OPERAND MAINTENANCE".
+           05  LINE 4  COL 05 VALUE "TRAN KEY (1-999999) :".
+           05  LINE 4  COL 28 PIC 9(6) TO TRAN-KEY
+                   USING TRAN-KEY.
+           05  LINE 5  COL 05 VALUE "A     (0-999)       :".
+           05  LINE 5  COL 28 PIC 999 TO OP-A
+                   USING OP-A.
+           05  LINE 6  COL 05 VALUE "B     (0-999)       :".
+           05  LINE 6  COL 28 PIC 999 TO OP-B
+                   USING OP-B.
+           05  LINE 7  COL 05 VALUE "C     (0-999)       :".
+           05  LINE 7  COL 28 PIC 999 TO OP-C
+                   USING OP-C.
+           05  LINE 8  COL 05 VALUE "D     (0-999)       :".
+           05  LINE 8  COL 28 PIC 999 TO OP-D
+                   USING OP-D.
+           05  LINE 9  COL 05 VALUE "E     (0-9999999.99):".
+           05  LINE 9  COL 28 PIC 9(7).99 TO OP-E
+                   USING OP-E.
+           05  LINE 10 COL 05 VALUE "H     (0-9999999.99):".
+           05  LINE 10 COL 28 PIC 9(7).99 TO OP-H
+                   USING OP-H.
+           05  LINE 11 COL 05 VALUE "I     (0-99)        :".
+           05  LINE 11 COL 28 PIC 99 TO OP-I
+                   USING OP-I.
+           05  LINE 13 COL 05 PIC X(40) FROM WS-ERROR-MESSAGE
+                   HIGHLIGHT.
+       01  SCR-CONFIRM-SCREEN.
+           05  LINE 15 COL 05 VALUE "WRITE THIS TRANSACTION? (Y/N):".
+           05  LINE 15 COL 37 PIC X TO WS-CONFIRM
+                   USING WS-CONFIRM.
+       01  SCR-MORE-SCREEN.
+           05  LINE 15 COL 05 VALUE "ANOTHER TRANSACTION? (Y/N)   :".
+           05  LINE 15 COL 37 PIC X TO WS-CONFIRM
+                   USING WS-CONFIRM.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-LOGON.
+           IF WS-AUTHORIZED
+               PERFORM 1100-OPEN-VERBTRAN
+               PERFORM UNTIL NOT WS-MORE-ENTRIES
+                   PERFORM 2000-MAINTAIN-ONE-TRANSACTION
+               END-PERFORM
+               PERFORM 2900-WRITE-TRAILER
+               CLOSE VERBTRAN
+           END-IF.
+           STOP RUN.
+
+       1000-LOGON.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           PERFORM UNTIL WS-AUTHORIZED
+               DISPLAY SCR-LOGON-SCREEN
+               ACCEPT SCR-LOGON-SCREEN
+               PERFORM 1010-VALIDATE-USER
+               IF NOT WS-AUTHORIZED
+                   MOVE "USER ID NOT AUTHORIZED - TRY AGAIN"
+                       TO WS-ERROR-MESSAGE
+               END-IF
+           END-PERFORM.
+
+       1010-VALIDATE-USER.
+           MOVE "N" TO WS-AUTHORIZED-SW.
+           PERFORM VARYING WS-USER-SUB FROM 1 BY 1
+                   UNTIL WS-USER-SUB > 3
+               IF WS-USER-ID = WS-VALID-USER (WS-USER-SUB)
+                   SET WS-AUTHORIZED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       1100-OPEN-VERBTRAN.
+           OPEN INPUT VERBTRAN.
+           IF WS-TRAN-FILE-FOUND
+               PERFORM 1150-SCAN-EXISTING-TRANSACTIONS
+               CLOSE VERBTRAN
+               OPEN EXTEND VERBTRAN
+           ELSE
+               OPEN OUTPUT VERBTRAN
+           END-IF.
+
+       1150-SCAN-EXISTING-TRANSACTIONS.
+      *    Pick up the running count/hash and the last operand set
+      *    already on file, so this session lists current values (not
+      *    a blank form) and any trailer it writes covers every detail
+      *    record in the file, not just the ones added this session.
+           MOVE "N" TO WS-TRAN-EOF-SW.
+           PERFORM UNTIL WS-TRAN-EOF
+               READ VERBTRAN
+                   AT END SET WS-TRAN-EOF TO TRUE
+               END-READ
+               IF NOT WS-TRAN-EOF AND TRAN-DETAIL-REC
+                   ADD 1 TO WS-VSM-RECORD-COUNT
+                   ADD OP-A TO WS-VSM-HASH-TOTAL
+                   MOVE TRAN-KEY TO WS-CURRENT-TRAN-KEY
+                   MOVE OP-A TO WS-CURRENT-A
+                   MOVE OP-B TO WS-CURRENT-B
+                   MOVE OP-C TO WS-CURRENT-C
+                   MOVE OP-D TO WS-CURRENT-D
+                   MOVE OP-E TO WS-CURRENT-E
+                   MOVE OP-H TO WS-CURRENT-H
+                   MOVE OP-I TO WS-CURRENT-I
+               END-IF
+           END-PERFORM.
+
+       2000-MAINTAIN-ONE-TRANSACTION.
+           MOVE "D" TO TRAN-REC-TYPE.
+           MOVE WS-CURRENT-TRAN-KEY TO TRAN-KEY.
+           MOVE WS-CURRENT-A TO OP-A.
+           MOVE WS-CURRENT-B TO OP-B.
+           MOVE WS-CURRENT-C TO OP-C.
+           MOVE WS-CURRENT-D TO OP-D.
+           MOVE WS-CURRENT-E TO OP-E.
+           MOVE WS-CURRENT-H TO OP-H.
+           MOVE WS-CURRENT-I TO OP-I.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           MOVE "N" TO WS-EDIT-OK-SW.
+           PERFORM UNTIL WS-EDIT-OK
+               DISPLAY SCR-MAINT-SCREEN
+               ACCEPT SCR-MAINT-SCREEN
+               PERFORM 2100-EDIT-TRANSACTION
+               IF NOT WS-EDIT-OK
+                   DISPLAY SCR-MAINT-SCREEN
+               END-IF
+           END-PERFORM.
+           DISPLAY SCR-CONFIRM-SCREEN.
+           ACCEPT SCR-CONFIRM-SCREEN.
+           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+               WRITE WS-VERB-TRAN-REC
+               ADD 1 TO WS-VSM-RECORD-COUNT
+               ADD OP-A TO WS-VSM-HASH-TOTAL
+               MOVE TRAN-KEY TO WS-CURRENT-TRAN-KEY
+               MOVE OP-A TO WS-CURRENT-A
+               MOVE OP-B TO WS-CURRENT-B
+               MOVE OP-C TO WS-CURRENT-C
+               MOVE OP-D TO WS-CURRENT-D
+               MOVE OP-E TO WS-CURRENT-E
+               MOVE OP-H TO WS-CURRENT-H
+               MOVE OP-I TO WS-CURRENT-I
+           END-IF.
+           PERFORM 2200-ASK-FOR-MORE.
+
+       2100-EDIT-TRANSACTION.
+           MOVE "N" TO WS-EDIT-OK-SW.
+           EVALUATE TRUE
+               WHEN TRAN-KEY = ZERO
+                   MOVE "TRAN KEY MUST BE GREATER THAN ZERO"
+                       TO WS-ERROR-MESSAGE
+               WHEN OP-A + OP-B + OP-C > 999
+                   MOVE "A + B + C MUST NOT EXCEED 999"
+                       TO WS-ERROR-MESSAGE
+               WHEN OP-D > OP-A
+                   MOVE "D MUST NOT EXCEED A"
+                       TO WS-ERROR-MESSAGE
+               WHEN OP-E + OP-H > 9999999.99
+                   MOVE "E + H MUST NOT EXCEED 9999999.99"
+                       TO WS-ERROR-MESSAGE
+               WHEN OTHER
+                   SET WS-EDIT-OK TO TRUE
+           END-EVALUATE.
+
+       2900-WRITE-TRAILER.
+      *    VERBS1's control-total reconciliation (req 005) needs one
+      *    "T" trailer covering every detail record in the file - not
+      *    just the ones added this session - so it stays the last,
+      *    authoritative record VERBS1 reads even if an older trailer
+      *    is still sitting earlier in the file from a prior session.
+           MOVE "T" TO TRAN-REC-TYPE.
+           MOVE ZERO TO WS-VERB-TRAN-TRAILER.
+           MOVE WS-VSM-RECORD-COUNT TO CTL-RECORD-COUNT.
+           MOVE WS-VSM-HASH-TOTAL TO CTL-HASH-TOTAL.
+           WRITE WS-VERB-TRAN-REC.
+
+       2200-ASK-FOR-MORE.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           DISPLAY SCR-MORE-SCREEN.
+           ACCEPT SCR-MORE-SCREEN.
+           IF WS-CONFIRM NOT = "Y" AND WS-CONFIRM NOT = "y"
+               MOVE "N" TO WS-MORE-ENTRIES-SW
+           END-IF.
+
+       END PROGRAM VERBSMNT.
