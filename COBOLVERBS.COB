@@ -6,42 +6,562 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VERBS1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERBTRAN ASSIGN TO "VERBTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VERBS1RPT ASSIGN TO "VERBS1RPT.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT VERBS1-EXCEPTIONS ASSIGN TO "VERBS1EXC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+           SELECT VERBCKPT ASSIGN TO "VERBCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT VERBPARM ASSIGN TO "VERBPARM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT VERBGL ASSIGN TO "VERBGL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  VERBTRAN
+           RECORDING MODE IS F.
+       COPY VERBTRAN.
+       FD  VERBS1RPT
+           RECORDING MODE IS F.
+       01  RPT-PRINT-REC            PIC X(132).
+       FD  VERBS1-EXCEPTIONS
+           RECORDING MODE IS F.
+       COPY VERBEXC.
+       FD  VERBCKPT
+           RECORDING MODE IS F.
+       COPY VERBCKPT.
+       FD  VERBPARM
+           RECORDING MODE IS F.
+       COPY VERBPARM.
+       FD  VERBGL
+           RECORDING MODE IS F.
+       COPY VERBGL.
        WORKING-STORAGE SECTION.
-       01 A PIC 999 VALUE 90.
-       01 B PIC 999 VALUE 20.
-       01 C PIC 999 VALUE 30.
-       01 D PIC 999 VALUE 40.
-       01 E PIC 9(2)V9(2) VALUE 44.5.
-       01 H PIC 9(2)V9(2) VALUE 33.2.
-       01 G PIC 9(2).
-       01 I PIC 99 VALUE 77.
+      ******************************************************************
+      * Print line layouts are built here and MOVEd to RPT-PRINT-REC
+      * before each WRITE - they must NOT live as sibling 01s under the
+      * FD, since sibling FD records share one buffer and would clobber
+      * each other's VALUE clauses.
+      ******************************************************************
+       01  WS-RPT-HEADER-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(24) VALUE
+               "VERBS1 ARITHMETIC REPORT".
+           05  FILLER           PIC X(10) VALUE SPACES.
+           05  FILLER           PIC X(09) VALUE "RUN DATE:".
+           05  RPT-HDR-RUN-DATE PIC 9999/99/99.
+           05  FILLER           PIC X(05) VALUE SPACES.
+           05  FILLER           PIC X(05) VALUE "PAGE:".
+           05  RPT-HDR-PAGE-NO  PIC ZZZ9.
+       01  WS-RPT-COLUMN-HEADING-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(06) VALUE "TRAN #".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "A".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "B".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "C".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "D".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE "E".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE "H".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(02) VALUE "I".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "ADD".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "SUB".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(05) VALUE "MUL".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "DIV".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE "G".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(03) VALUE "J".
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE "ADD STATUS".
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-TRAN-KEY PIC ZZZZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-A     PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-B     PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-C     PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-D     PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-E     PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-H     PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-OP-I     PIC Z9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-ADD-RSLT PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-SUB-RSLT PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-MUL-RSLT PIC ZZZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-DIV-RSLT PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-G-RSLT   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-J-RSLT   PIC ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  RPT-DTL-ADD-STATUS PIC X(13).
+       01  WS-RPT-SUMMARY-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(24) VALUE
+               "TRANSACTIONS PROCESSED:".
+           05  RPT-SUM-TRAN-COUNT PIC Z,ZZZ,ZZ9.
+       01  WS-RPT-SUMMARY-LINE2.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(24) VALUE
+               "TRANSACTIONS REJECTED :".
+           05  RPT-SUM-REJECT-COUNT PIC Z,ZZZ,ZZ9.
+       01  WS-RPT-CTL-HEADING-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(30) VALUE
+               "CONTROL TOTALS -- EXPECTED VS".
+           05  FILLER           PIC X(08) VALUE " ACTUAL".
+       01  WS-RPT-CTL-COUNT-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(14) VALUE "RECORD COUNT :".
+           05  RPT-CTL-COUNT-EXP PIC Z,ZZZ,ZZ9.
+           05  FILLER           PIC X(04) VALUE SPACES.
+           05  RPT-CTL-COUNT-ACT PIC Z,ZZZ,ZZ9.
+       01  WS-RPT-CTL-HASH-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(14) VALUE "HASH TOTAL   :".
+           05  RPT-CTL-HASH-EXP PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER           PIC X(01) VALUE SPACES.
+           05  RPT-CTL-HASH-ACT PIC ZZZ,ZZZ,ZZ9.
+       01  WS-RPT-CTL-STATUS-LINE.
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  FILLER           PIC X(14) VALUE "CONTROL STATUS".
+           05  FILLER           PIC X(02) VALUE ": ".
+           05  RPT-CTL-STATUS   PIC X(08).
+       01 A PIC 999.
+       01 B PIC 999.
+       01 C PIC 999.
+       01 D PIC 999.
+       01 E PIC S9(7)V99 COMP-3.
+       01 H PIC S9(7)V99 COMP-3.
+       01 G PIC S9(7)V99 COMP-3.
+       01 I PIC 99.
        01 J PIC 9(2).
+       01 WS-ADD-RESULT PIC 999.
+       01 WS-SUB-RESULT PIC 999.
+       01 WS-MUL-RESULT PIC 999.
+       01 WS-DIV-RESULT PIC 999.
+       01 WS-EOF-SW PIC X VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       01 WS-REJECT-SW PIC X VALUE "N".
+           88  WS-REJECTED                  VALUE "Y".
+       01 WS-CKPT-FILE-STATUS PIC XX.
+           88  WS-CKPT-FILE-FOUND           VALUE "00".
+           88  WS-CKPT-FILE-NOT-FOUND       VALUE "35".
+       01 WS-CKPT-EOF-SW PIC X VALUE "N".
+           88  WS-CKPT-EOF                  VALUE "Y".
+       01 WS-PARM-FILE-STATUS PIC XX.
+           88  WS-PARM-FILE-FOUND           VALUE "00".
+           88  WS-PARM-FILE-NOT-FOUND       VALUE "35".
+       01 WS-RPT-FILE-STATUS PIC XX.
+           88  WS-RPT-FILE-FOUND            VALUE "00".
+           88  WS-RPT-FILE-NOT-FOUND        VALUE "35".
+       01 WS-EXC-FILE-STATUS PIC XX.
+           88  WS-EXC-FILE-FOUND            VALUE "00".
+           88  WS-EXC-FILE-NOT-FOUND        VALUE "35".
+       01 WS-GL-FILE-STATUS PIC XX.
+           88  WS-GL-FILE-FOUND             VALUE "00".
+           88  WS-GL-FILE-NOT-FOUND         VALUE "35".
+       01 WS-RESTART-SW PIC X VALUE "N".
+           88  WS-IS-RESTART                VALUE "Y".
+       01 WS-ROUND-MODE-SW PIC X VALUE "N".
+           88  WS-ROUND-TRUNCATION          VALUE "T".
+           88  WS-ROUND-NEAREST-EVEN        VALUE "E".
+           88  WS-ROUND-NEAREST-AWAY        VALUE "N".
+       01 WS-RUN-ID PIC X(8).
+       01 WS-RESTART-KEY PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-FREQ PIC 9(5) VALUE 1000.
+       01 WS-RUN-DATE-YYYYMMDD PIC 9(8).
+       01 WS-RUN-TIME-HHMMSSCC PIC 9(8).
+       01 WS-TRUE-SUM-E-I PIC S9(9)V99.
+       01 WS-TRUE-SUM-E-H PIC S9(9)V99.
+       01 WS-PAGE-NO PIC 9(4) VALUE ZERO.
+       01 WS-LINES-ON-PAGE PIC 99 VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE PIC 99 VALUE 50.
+       01 WS-TRAN-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+       01 WS-ADD-STATUS-TEXT PIC X(13).
+       01 WS-HASH-TOTAL PIC 9(9) VALUE ZERO.
+       01 WS-CTL-EXPECTED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-CTL-EXPECTED-HASH PIC 9(9) VALUE ZERO.
+       01 WS-CTL-TRAILER-SEEN-SW PIC X VALUE "N".
+           88  WS-CTL-TRAILER-SEEN         VALUE "Y".
+       01 WS-CTL-MISMATCH-SW PIC X VALUE "N".
+           88  WS-CTL-MISMATCH             VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY " ".
-           DISPLAY "A=" A " B=" B " C=" C " D=" D
-           ADD A,B TO C.
-           DISPLAY "ADD: " "A=" A " B=" B " C=" C " D=" D.
-           SUBTRACT D FROM A.
-           DISPLAY "SUB: " "A=" A " B=" B " C=" C " D=" D.
-           MULTIPLY A BY B.
-           DISPLAY "MUL: " "A=" A " B=" B " C=" C " D=" D.
-           DIVIDE A INTO C.
-           DISPLAY "DIV: " "A=" A " B=" B " C=" C " D=" D.
-           DISPLAY " ".
-           ADD E TO H GIVING G ROUNDED.
-           DISPLAY "ROUND: " "E=" E " H=" H " G=" G .
-           ADD E TO I GIVING J SIZE ERROR PERFORM 0001
-                                       NOT SIZE ERROR PERFORM 0002.
-           DISPLAY "ROUND: " "E=" E " I=" I " J=" J .                           
+           PERFORM 1000-INITIALIZE.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-TRANSACTION
+               PERFORM 1100-READ-TRANSACTION
+           END-PERFORM.
+           PERFORM 9000-TERMINATE.
            STOP RUN.
-           
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-HHMMSSCC FROM TIME.
+           PERFORM 1050-LOAD-PARAMETERS.
+           MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID.
+           PERFORM 1040-LOAD-CHECKPOINT.
+           OPEN INPUT VERBTRAN.
+           PERFORM 1060-OPEN-OUTPUT-FILES.
+           PERFORM 1030-WRITE-REPORT-HEADER.
+           PERFORM 1100-READ-TRANSACTION.
+           PERFORM UNTIL WS-EOF
+                   OR (TRAN-DETAIL-REC AND TRAN-KEY > WS-RESTART-KEY)
+               IF TRAN-TRAILER-REC
+                   PERFORM 2900-CAPTURE-CONTROL-TOTALS
+               END-IF
+               PERFORM 1100-READ-TRANSACTION
+           END-PERFORM.
+
+       1050-LOAD-PARAMETERS.
+           OPEN INPUT VERBPARM.
+           IF WS-PARM-FILE-FOUND
+               READ VERBPARM
+                   AT END CONTINUE
+               END-READ
+               IF PARM-PROCESS-DATE NOT = ZERO
+                   MOVE PARM-PROCESS-DATE TO WS-RUN-DATE-YYYYMMDD
+               END-IF
+               IF PARM-ROUND-MODE NOT = SPACE
+                   MOVE PARM-ROUND-MODE TO WS-ROUND-MODE-SW
+               END-IF
+               IF PARM-CHECKPOINT-FREQ NOT = ZERO
+                   MOVE PARM-CHECKPOINT-FREQ TO WS-CHECKPOINT-FREQ
+               END-IF
+               CLOSE VERBPARM
+           END-IF.
+
+       1040-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-KEY.
+           OPEN INPUT VERBCKPT.
+           IF WS-CKPT-FILE-FOUND
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ VERBCKPT
+                       AT END SET WS-CKPT-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-CKPT-EOF AND CKPT-RUN-ID = WS-RUN-ID
+                       MOVE CKPT-LAST-TRAN-KEY TO WS-RESTART-KEY
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-TRAN-COUNT
+                       MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+                       MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                       MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                   END-IF
+               END-PERFORM
+               CLOSE VERBCKPT
+               OPEN EXTEND VERBCKPT
+           ELSE
+               OPEN OUTPUT VERBCKPT
+           END-IF.
+           IF WS-RESTART-KEY > ZERO
+               SET WS-IS-RESTART TO TRUE
+           END-IF.
+
+       1060-OPEN-OUTPUT-FILES.
+           OPEN INPUT VERBS1RPT.
+           IF WS-RPT-FILE-FOUND
+               CLOSE VERBS1RPT
+               OPEN EXTEND VERBS1RPT
+           ELSE
+               OPEN OUTPUT VERBS1RPT
+           END-IF.
+           OPEN INPUT VERBS1-EXCEPTIONS.
+           IF WS-EXC-FILE-FOUND
+               CLOSE VERBS1-EXCEPTIONS
+               OPEN EXTEND VERBS1-EXCEPTIONS
+           ELSE
+               OPEN OUTPUT VERBS1-EXCEPTIONS
+           END-IF.
+           OPEN INPUT VERBGL.
+           IF WS-GL-FILE-FOUND
+               CLOSE VERBGL
+               OPEN EXTEND VERBGL
+           ELSE
+               OPEN OUTPUT VERBGL
+           END-IF.
+
+       1030-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-RUN-DATE-YYYYMMDD TO RPT-HDR-RUN-DATE.
+           MOVE WS-PAGE-NO TO RPT-HDR-PAGE-NO.
+           MOVE WS-RPT-HEADER-LINE TO RPT-PRINT-REC.
+           IF WS-PAGE-NO = 1 AND NOT WS-IS-RESTART
+               WRITE RPT-PRINT-REC
+           ELSE
+               WRITE RPT-PRINT-REC AFTER ADVANCING PAGE
+           END-IF.
+           MOVE WS-RPT-COLUMN-HEADING-LINE TO RPT-PRINT-REC.
+           WRITE RPT-PRINT-REC AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+       1100-READ-TRANSACTION.
+           READ VERBTRAN
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-DETAIL-REC
+                   PERFORM 2100-PROCESS-DETAIL
+               WHEN TRAN-TRAILER-REC
+                   PERFORM 2900-CAPTURE-CONTROL-TOTALS
+           END-EVALUATE.
+
+       2100-PROCESS-DETAIL.
+           ADD 1 TO WS-TRAN-COUNT.
+           ADD OP-A TO WS-HASH-TOTAL.
+           MOVE "N" TO WS-REJECT-SW.
+           MOVE OP-A TO A.
+           MOVE OP-B TO B.
+           MOVE OP-C TO C.
+           MOVE OP-D TO D.
+           MOVE OP-E TO E.
+           MOVE OP-H TO H.
+           MOVE OP-I TO I.
+           ADD A,B TO C.
+           MOVE C TO WS-ADD-RESULT.
+           IF D > A
+               PERFORM 0005
+               MOVE ZERO TO WS-SUB-RESULT WS-MUL-RESULT
+                   WS-DIV-RESULT G J
+               MOVE "REJECTED-SUB" TO WS-ADD-STATUS-TEXT
+           ELSE
+               SUBTRACT D FROM A
+               MOVE A TO WS-SUB-RESULT
+               MULTIPLY A BY B
+               MOVE B TO WS-MUL-RESULT
+               DIVIDE A INTO C
+                   ON SIZE ERROR PERFORM 0003
+                   NOT ON SIZE ERROR PERFORM 0004
+               END-DIVIDE
+               IF WS-REJECTED
+                   MOVE ZERO TO WS-DIV-RESULT G J
+                   MOVE "REJECTED-DIV0" TO WS-ADD-STATUS-TEXT
+               ELSE
+                   MOVE C TO WS-DIV-RESULT
+                   PERFORM 2150-COMPUTE-G-ROUNDED
+                   IF WS-REJECTED
+                       MOVE ZERO TO G J
+                       MOVE "REJECT-G-OVFL" TO WS-ADD-STATUS-TEXT
+                   ELSE
+                       COMPUTE WS-TRUE-SUM-E-I = E + I
+                       ADD E TO I GIVING J SIZE ERROR PERFORM 0001
+                                       NOT SIZE ERROR PERFORM 0002
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 2170-WRITE-DETAIL-LINE.
+           IF NOT WS-REJECTED
+               PERFORM 2180-WRITE-GL-RECORD
+           END-IF.
+           PERFORM 2190-CHECKPOINT-IF-DUE.
+
+       2180-WRITE-GL-RECORD.
+           MOVE WS-RUN-DATE-YYYYMMDD TO GL-RUN-DATE.
+           MOVE TRAN-KEY TO GL-TRAN-KEY.
+           MOVE C TO GL-C-VALUE.
+           MOVE D TO GL-D-VALUE.
+           MOVE G TO GL-G-VALUE.
+           MOVE J TO GL-J-VALUE.
+           WRITE WS-GL-INTERFACE-REC.
+
+       2150-COMPUTE-G-ROUNDED.
+           COMPUTE WS-TRUE-SUM-E-H = E + H.
+           IF WS-ROUND-TRUNCATION
+               PERFORM 2151-ADD-G-TRUNCATION
+           ELSE
+               IF WS-ROUND-NEAREST-EVEN
+                   PERFORM 2152-ADD-G-NEAREST-EVEN
+               ELSE
+                   PERFORM 2153-ADD-G-NEAREST-AWAY
+               END-IF
+           END-IF.
+
+       2151-ADD-G-TRUNCATION.
+           ADD E TO H GIVING G ROUNDED MODE IS TRUNCATION
+               ON SIZE ERROR PERFORM 0006
+           END-ADD.
+
+       2152-ADD-G-NEAREST-EVEN.
+           ADD E TO H GIVING G ROUNDED MODE IS NEAREST-EVEN
+               ON SIZE ERROR PERFORM 0006
+           END-ADD.
+
+       2153-ADD-G-NEAREST-AWAY.
+           ADD E TO H GIVING G ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+               ON SIZE ERROR PERFORM 0006
+           END-ADD.
+
+       2900-CAPTURE-CONTROL-TOTALS.
+           SET WS-CTL-TRAILER-SEEN TO TRUE.
+           MOVE CTL-RECORD-COUNT TO WS-CTL-EXPECTED-COUNT.
+           MOVE CTL-HASH-TOTAL TO WS-CTL-EXPECTED-HASH.
+
+       2170-WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+               PERFORM 1030-WRITE-REPORT-HEADER
+           END-IF.
+           MOVE TRAN-KEY TO RPT-DTL-TRAN-KEY.
+           MOVE OP-A TO RPT-DTL-OP-A.
+           MOVE OP-B TO RPT-DTL-OP-B.
+           MOVE OP-C TO RPT-DTL-OP-C.
+           MOVE OP-D TO RPT-DTL-OP-D.
+           MOVE OP-E TO RPT-DTL-OP-E.
+           MOVE OP-H TO RPT-DTL-OP-H.
+           MOVE OP-I TO RPT-DTL-OP-I.
+           MOVE WS-ADD-RESULT TO RPT-DTL-ADD-RSLT.
+           MOVE WS-SUB-RESULT TO RPT-DTL-SUB-RSLT.
+           MOVE WS-MUL-RESULT TO RPT-DTL-MUL-RSLT.
+           MOVE WS-DIV-RESULT TO RPT-DTL-DIV-RSLT.
+           MOVE G TO RPT-DTL-G-RSLT.
+           MOVE J TO RPT-DTL-J-RSLT.
+           MOVE WS-ADD-STATUS-TEXT TO RPT-DTL-ADD-STATUS.
+           MOVE WS-RPT-DETAIL-LINE TO RPT-PRINT-REC.
+           WRITE RPT-PRINT-REC AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       2190-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-TRAN-COUNT WS-CHECKPOINT-FREQ) = 0
+               MOVE WS-RUN-ID TO CKPT-RUN-ID
+               MOVE TRAN-KEY TO CKPT-LAST-TRAN-KEY
+               MOVE WS-TRAN-COUNT TO CKPT-RECORDS-PROCESSED
+               MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+               MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+               MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+               WRITE WS-CHECKPOINT-REC
+           END-IF.
+
+       9000-TERMINATE.
+           MOVE WS-TRAN-COUNT TO RPT-SUM-TRAN-COUNT.
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-PRINT-REC.
+           WRITE RPT-PRINT-REC AFTER ADVANCING 2 LINES.
+           MOVE WS-RECORDS-REJECTED TO RPT-SUM-REJECT-COUNT.
+           MOVE WS-RPT-SUMMARY-LINE2 TO RPT-PRINT-REC.
+           WRITE RPT-PRINT-REC AFTER ADVANCING 1 LINE.
+           PERFORM 9100-WRITE-CONTROL-TOTALS.
+           CLOSE VERBTRAN.
+           CLOSE VERBS1RPT.
+           CLOSE VERBS1-EXCEPTIONS.
+           CLOSE VERBCKPT.
+           CLOSE VERBGL.
+           PERFORM 9200-CLEAR-CHECKPOINT.
+
+       9200-CLEAR-CHECKPOINT.
+      *    The full input file was read to AT END, so this run
+      *    completed - a leftover checkpoint would otherwise cause a
+      *    later, unrelated run to be treated as a restart of it.
+           OPEN OUTPUT VERBCKPT.
+           CLOSE VERBCKPT.
+
+       9100-WRITE-CONTROL-TOTALS.
+           IF WS-CTL-TRAILER-SEEN
+               MOVE "N" TO WS-CTL-MISMATCH-SW
+               IF WS-TRAN-COUNT NOT = WS-CTL-EXPECTED-COUNT
+                   SET WS-CTL-MISMATCH TO TRUE
+               END-IF
+               IF WS-HASH-TOTAL NOT = WS-CTL-EXPECTED-HASH
+                   SET WS-CTL-MISMATCH TO TRUE
+               END-IF
+               MOVE WS-RPT-CTL-HEADING-LINE TO RPT-PRINT-REC
+               WRITE RPT-PRINT-REC AFTER ADVANCING 2 LINES
+               MOVE WS-CTL-EXPECTED-COUNT TO RPT-CTL-COUNT-EXP
+               MOVE WS-TRAN-COUNT TO RPT-CTL-COUNT-ACT
+               MOVE WS-RPT-CTL-COUNT-LINE TO RPT-PRINT-REC
+               WRITE RPT-PRINT-REC AFTER ADVANCING 1 LINE
+               MOVE WS-CTL-EXPECTED-HASH TO RPT-CTL-HASH-EXP
+               MOVE WS-HASH-TOTAL TO RPT-CTL-HASH-ACT
+               MOVE WS-RPT-CTL-HASH-LINE TO RPT-PRINT-REC
+               WRITE RPT-PRINT-REC AFTER ADVANCING 1 LINE
+               IF WS-CTL-MISMATCH
+                   MOVE "MISMATCH" TO RPT-CTL-STATUS
+               ELSE
+                   MOVE "MATCH" TO RPT-CTL-STATUS
+               END-IF
+               MOVE WS-RPT-CTL-STATUS-LINE TO RPT-PRINT-REC
+               WRITE RPT-PRINT-REC AFTER ADVANCING 1 LINE
+           END-IF.
+
        0001.
-       DISPLAY "SIZE ERROR".
+       MOVE "SIZE ERROR" TO WS-ADD-STATUS-TEXT.
+       MOVE WS-RUN-DATE-YYYYMMDD TO EXC-RUN-DATE.
+       MOVE WS-RUN-TIME-HHMMSSCC TO EXC-RUN-TIME.
+       MOVE TRAN-KEY TO EXC-TRAN-KEY.
+       MOVE "SIZE ERROR" TO EXC-REASON.
+       MOVE E TO EXC-E-VALUE.
+       MOVE I TO EXC-I-VALUE.
+       MOVE ZERO TO EXC-A-VALUE EXC-D-VALUE.
+       MOVE "J" TO EXC-TARGET-FIELD.
+       MOVE WS-TRUE-SUM-E-I TO EXC-OVERFLOW-AMOUNT.
+       WRITE WS-EXCEPTION-REC.
        0002.
-       DISPLAY "NO SIZE ERROR".
+       MOVE "NO SIZE ERROR" TO WS-ADD-STATUS-TEXT.
+       0003.
+       ADD 1 TO WS-RECORDS-REJECTED.
+       MOVE "Y" TO WS-REJECT-SW.
+       MOVE WS-RUN-DATE-YYYYMMDD TO EXC-RUN-DATE.
+       MOVE WS-RUN-TIME-HHMMSSCC TO EXC-RUN-TIME.
+       MOVE TRAN-KEY TO EXC-TRAN-KEY.
+       MOVE "ZERO DIVISOR" TO EXC-REASON.
+       MOVE ZERO TO EXC-E-VALUE EXC-I-VALUE EXC-OVERFLOW-AMOUNT.
+       MOVE A TO EXC-A-VALUE.
+       MOVE D TO EXC-D-VALUE.
+       MOVE "C" TO EXC-TARGET-FIELD.
+       WRITE WS-EXCEPTION-REC.
+       0004.
+       CONTINUE.
+       0005.
+       ADD 1 TO WS-RECORDS-REJECTED.
+       MOVE "Y" TO WS-REJECT-SW.
+       MOVE WS-RUN-DATE-YYYYMMDD TO EXC-RUN-DATE.
+       MOVE WS-RUN-TIME-HHMMSSCC TO EXC-RUN-TIME.
+       MOVE TRAN-KEY TO EXC-TRAN-KEY.
+       MOVE "D EXCEEDS A" TO EXC-REASON.
+       MOVE ZERO TO EXC-E-VALUE EXC-I-VALUE EXC-OVERFLOW-AMOUNT.
+       MOVE A TO EXC-A-VALUE.
+       MOVE D TO EXC-D-VALUE.
+       MOVE "A" TO EXC-TARGET-FIELD.
+       WRITE WS-EXCEPTION-REC.
+       0006.
+       ADD 1 TO WS-RECORDS-REJECTED.
+       MOVE "Y" TO WS-REJECT-SW.
+       MOVE WS-RUN-DATE-YYYYMMDD TO EXC-RUN-DATE.
+       MOVE WS-RUN-TIME-HHMMSSCC TO EXC-RUN-TIME.
+       MOVE TRAN-KEY TO EXC-TRAN-KEY.
+       MOVE "G OVERFLOW" TO EXC-REASON.
+       MOVE E TO EXC-E-VALUE.
+       MOVE ZERO TO EXC-I-VALUE EXC-A-VALUE EXC-D-VALUE.
+       MOVE "G" TO EXC-TARGET-FIELD.
+       MOVE WS-TRUE-SUM-E-H TO EXC-OVERFLOW-AMOUNT.
+       WRITE WS-EXCEPTION-REC.
        END PROGRAM VERBS1.
-
-
