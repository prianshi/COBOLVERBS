@@ -0,0 +1,23 @@
+      ******************************************************************
+      * VERBTRAN - VERBS1 transaction/trailer record layout.
+      * TRAN-REC-TYPE distinguishes detail records ("D"), one set of
+      * operands per record, from the single trailer record ("T") that
+      * carries the control totals the batch run reconciles against.
+      ******************************************************************
+       01  WS-VERB-TRAN-REC.
+           05  TRAN-REC-TYPE            PIC X.
+               88  TRAN-DETAIL-REC              VALUE "D".
+               88  TRAN-TRAILER-REC             VALUE "T".
+           05  WS-VERB-TRAN-DETAIL.
+               10  TRAN-KEY             PIC 9(6).
+               10  OP-A                 PIC 999.
+               10  OP-B                 PIC 999.
+               10  OP-C                 PIC 999.
+               10  OP-D                 PIC 999.
+               10  OP-E                 PIC S9(7)V99 COMP-3.
+               10  OP-H                 PIC S9(7)V99 COMP-3.
+               10  OP-I                 PIC 99.
+           05  WS-VERB-TRAN-TRAILER REDEFINES WS-VERB-TRAN-DETAIL.
+               10  CTL-RECORD-COUNT     PIC 9(7).
+               10  CTL-HASH-TOTAL       PIC 9(9).
+               10  FILLER               PIC X(14).
