@@ -0,0 +1,15 @@
+      ******************************************************************
+      * VERBEXC - VERBS1 exception record, one per rejected or
+      * truncated transaction, written to VERBS1-EXCEPTIONS.
+      ******************************************************************
+       01  WS-EXCEPTION-REC.
+           05  EXC-RUN-DATE             PIC 9(8).
+           05  EXC-RUN-TIME             PIC 9(8).
+           05  EXC-TRAN-KEY             PIC 9(6).
+           05  EXC-REASON               PIC X(15).
+           05  EXC-E-VALUE              PIC S9(7)V99.
+           05  EXC-I-VALUE              PIC 99.
+           05  EXC-A-VALUE              PIC S999.
+           05  EXC-D-VALUE              PIC S999.
+           05  EXC-TARGET-FIELD         PIC X(08).
+           05  EXC-OVERFLOW-AMOUNT      PIC S9(9)V99.
