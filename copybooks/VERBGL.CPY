@@ -0,0 +1,11 @@
+      ******************************************************************
+      * VERBGL - downstream GL interface extract record, one per
+      * posted (non-rejected) VERBS1 transaction.
+      ******************************************************************
+       01  WS-GL-INTERFACE-REC.
+           05  GL-RUN-DATE              PIC 9(8).
+           05  GL-TRAN-KEY              PIC 9(6).
+           05  GL-C-VALUE               PIC S9(5).
+           05  GL-D-VALUE               PIC S9(5).
+           05  GL-G-VALUE               PIC S9(7)V99.
+           05  GL-J-VALUE               PIC S9(5).
