@@ -0,0 +1,12 @@
+      ******************************************************************
+      * VERBCKPT - VERBS1 checkpoint/restart record, written every N
+      * transactions so a failed run can resume without reprocessing
+      * transactions already posted.
+      ******************************************************************
+       01  WS-CHECKPOINT-REC.
+           05  CKPT-RUN-ID              PIC X(08).
+           05  CKPT-LAST-TRAN-KEY       PIC 9(6).
+           05  CKPT-RECORDS-PROCESSED   PIC 9(7).
+           05  CKPT-HASH-TOTAL          PIC 9(9).
+           05  CKPT-RECORDS-REJECTED    PIC 9(7).
+           05  CKPT-PAGE-NO             PIC 9(4).
