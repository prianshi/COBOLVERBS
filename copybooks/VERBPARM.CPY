@@ -0,0 +1,13 @@
+      ******************************************************************
+      * VERBPARM - VERBS1 run-parameter record. Optional file; when
+      * absent or a field is left blank/zero the program falls back to
+      * its compiled-in defaults, the same way VERBCKPT is treated as
+      * optional on a first run.
+      ******************************************************************
+       01  WS-PARAMETER-REC.
+           05  PARM-PROCESS-DATE        PIC 9(8).
+           05  PARM-ROUND-MODE          PIC X.
+               88  PARM-ROUND-TRUNCATION        VALUE "T".
+               88  PARM-ROUND-NEAREST-EVEN      VALUE "E".
+               88  PARM-ROUND-NEAREST-AWAY      VALUE "N".
+           05  PARM-CHECKPOINT-FREQ     PIC 9(5).
